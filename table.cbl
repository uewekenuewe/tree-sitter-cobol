@@ -5,22 +5,248 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. variables.
+       PROGRAM-ID. table-lookup.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-FILE ASSIGN TO "TABLELOOKUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORTED-LOOKUP-FILE ASSIGN TO "TABLELOOKUPSORTED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+           SELECT STATS-FILE ASSIGN TO "JOBSTATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOOKUP-RECORD               PIC X(10).
+
+       FD  SORTED-LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-LOOKUP-RECORD        PIC X(10).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD            PIC X(10).
+
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY jobstats.
+
        WORKING-STORAGE SECTION.
        01 ws-table.
-           05 ws-row occurs 10 times.
-               10 ws-row-data pic x(10) value space.
+           05 ws-row occurs 10 times
+                   ascending key is ws-row-data
+                   indexed by ws-row-idx.
+               10 ws-row-data pic x(10) value high-values.
        01 ws-var1 pic x(04).
        01 ws-var2 pic x(04).
+
+       01  WS-SEARCH-KEY                PIC X(10).
+       01  WS-FOUND-SW                  PIC X(1) VALUE "N".
+           88  WS-ROW-FOUND                     VALUE "Y" FALSE "N".
+
+       01  WS-ROW-SUBSCRIPT             PIC 9(2) VALUE 1.
+       01  WS-ROW-VALUE                 PIC X(10).
+       01  WS-RANGE-ERROR-SW            PIC X(1) VALUE "N".
+           88  WS-RANGE-ERROR                   VALUE "Y" FALSE "N".
+
+       01  WS-FACILITY-ERROR-SW         PIC X(1) VALUE "N".
+           88  WS-FACILITY-ERROR                VALUE "Y" FALSE "N".
+
+       01  WS-LOOKUP-EOF-SW             PIC X(1) VALUE "N".
+           88  WS-LOOKUP-EOF                    VALUE "Y" FALSE "N".
+
+       01  WS-TABLE-ROW-COUNT           PIC 9(2) VALUE ZERO.
+       01  WS-LIST-SUB                  PIC 9(2) VALUE ZERO.
+
+       01  WS-JOB-COUNTS.
+           05 WS-COUNT-IN               PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-OUT              PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REJECTED         PIC 9(7) VALUE ZERO.
+
+           COPY rundate.
+           COPY abendws.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE              PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCEDURE.
 
-           move 'xxx' to ws-row-data(1)
+           PERFORM TABLE-LOOKUP-LOGIC
+
+           GOBACK.
+
+       TABLE-LOOKUP-LOGIC.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN DATE: " WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD
+
+           PERFORM SORT-LOOKUP-FILE
+
+           PERFORM LOAD-TABLE-FROM-FILE
+
+           display ws-row-data(1)
+
+           MOVE 'xxx' TO WS-SEARCH-KEY
+           PERFORM SEARCH-TABLE
+
+           PERFORM PRINT-TABLE-SUMMARY
+
+           PERFORM PRINT-JOB-STATS.
+
+       SORT-LOOKUP-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORK-RECORD
+               USING LOOKUP-FILE
+               GIVING SORTED-LOOKUP-FILE
+
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO SORT LOOKUP-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       LOAD-TABLE-FROM-FILE.
+
+           SET WS-LOOKUP-EOF TO FALSE
+           MOVE 1 TO WS-ROW-SUBSCRIPT
+
+           OPEN INPUT SORTED-LOOKUP-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN SORTED-LOOKUP-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           PERFORM UNTIL WS-LOOKUP-EOF
+               READ SORTED-LOOKUP-FILE INTO WS-ROW-VALUE
+                   AT END
+                       SET WS-LOOKUP-EOF TO TRUE
+                   NOT AT END
+                       PERFORM MOVE-TO-ROW
+                       ADD 1 TO WS-ROW-SUBSCRIPT
+               END-READ
+           END-PERFORM
+
+           CLOSE SORTED-LOOKUP-FILE.
+
+       MOVE-TO-ROW.
+
+           SET WS-RANGE-ERROR TO FALSE
+           ADD 1 TO WS-COUNT-IN
+
+           IF WS-ROW-SUBSCRIPT < 1 OR WS-ROW-SUBSCRIPT > 10
+               SET WS-RANGE-ERROR TO TRUE
+               ADD 1 TO WS-COUNT-REJECTED
+               DISPLAY "ERROR: subscript " WS-ROW-SUBSCRIPT
+                   " is out of range for ws-table (1-10)"
+           ELSE
+               MOVE WS-ROW-VALUE(1:4) TO ws-var1
+               MOVE WS-ROW-VALUE(5:4) TO ws-var2
+
+               SET WS-FACILITY-ERROR TO FALSE
+               IF ws-var1 = SPACES OR ws-var2 = SPACES
+                   SET WS-FACILITY-ERROR TO TRUE
+               END-IF
+
+               IF WS-FACILITY-ERROR
+                   ADD 1 TO WS-COUNT-REJECTED
+                   DISPLAY "ERROR: invalid facility code "
+                       ws-var1 "/" ws-var2
+                       " for row " WS-ROW-SUBSCRIPT
+               ELSE
+                   MOVE WS-ROW-VALUE TO ws-row-data(WS-ROW-SUBSCRIPT)
+                   ADD 1 TO WS-COUNT-OUT
+               END-IF
+           END-IF.
+
+       SEARCH-TABLE.
+
+           SET WS-ROW-FOUND TO FALSE
+           SET ws-row-idx TO 1
+
+           SEARCH ALL ws-row
+               AT END
+                   SET WS-ROW-FOUND TO FALSE
+               WHEN ws-row-data(ws-row-idx) = WS-SEARCH-KEY
+                   SET WS-ROW-FOUND TO TRUE
+           END-SEARCH
+
+           IF WS-ROW-FOUND
+               DISPLAY "FOUND AT INDEX: " ws-row-idx
+           ELSE
+               DISPLAY "NOT FOUND: " WS-SEARCH-KEY
+           END-IF.
+
+       PRINT-TABLE-SUMMARY.
+
+           MOVE ZERO TO WS-TABLE-ROW-COUNT
+
+           DISPLAY "===== WS-TABLE LOAD SUMMARY ====="
+           PERFORM VARYING WS-LIST-SUB FROM 1 BY 1
+                   UNTIL WS-LIST-SUB > 10
+               IF ws-row-data(WS-LIST-SUB) NOT = HIGH-VALUES
+                   ADD 1 TO WS-TABLE-ROW-COUNT
+                   DISPLAY "ROW " WS-LIST-SUB ": "
+                       ws-row-data(WS-LIST-SUB)
+               END-IF
+           END-PERFORM
+
+           DISPLAY "POPULATED ROWS: " WS-TABLE-ROW-COUNT " OF 10"
+           DISPLAY "==================================".
+
+       PRINT-JOB-STATS.
+
+           OPEN EXTEND STATS-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN EXTEND STATS-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN JOBSTATS, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE "table-lookup"      TO JS-PROGRAM-NAME
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE INTO JS-RUN-DATE
+           MOVE WS-COUNT-IN         TO JS-COUNT-IN
+           MOVE WS-COUNT-OUT        TO JS-COUNT-OUT
+           MOVE WS-COUNT-REJECTED   TO JS-COUNT-REJECTED
+           WRITE JOBSTATS-RECORD
+
+           CLOSE STATS-FILE
+
+           DISPLAY "===== END OF JOB STATISTICS ====="
+           DISPLAY "RECORDS IN:       " WS-COUNT-IN
+           DISPLAY "RECORDS OUT:      " WS-COUNT-OUT
+           DISPLAY "RECORDS REJECTED: " WS-COUNT-REJECTED
+           DISPLAY "===================================".
+
+       END-OF-LOGIC-PARAGRAPHS.
+           CONTINUE.
+
+       ENTRY "TABLE-LOOKUP-SUB" USING LS-RETURN-CODE.
+
+           PERFORM TABLE-LOOKUP-LOGIC
+
+           MOVE RETURN-CODE TO LS-RETURN-CODE
+
+           GOBACK.
+
+       COPY abendproc.
 
-           display ws-row-data
- 
-           STOP RUN.
-       END PROGRAM variables.
+       END PROGRAM table-lookup.
