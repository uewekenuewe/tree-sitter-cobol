@@ -5,18 +5,133 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. variables.
+       PROGRAM-ID. validate-code.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "REJECTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+           05 REJECT-KEY           PIC 99.
+           05 FILLER               PIC X(2) VALUE SPACE.
+           05 REJECT-MESSAGE       PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 var-defined    PICTURE IS 99.
+
+       01  VALID-CODES-TABLE.
+           05 VALID-CODE-ENTRY OCCURS 5 TIMES
+                   ASCENDING KEY IS VALID-CODE
+                   INDEXED BY VALID-CODE-IDX.
+               10 VALID-CODE        PIC 99.
+               10 VALID-DESCRIPTION PIC X(20).
+
+       01  WS-FOUND-SW              PIC X(1) VALUE "N".
+           88  WS-CODE-FOUND                VALUE "Y" FALSE "N".
+
+           COPY abendws.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE              PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM VALIDATE-CODE-LOGIC
+
+           GOBACK.
+
+       VALIDATE-CODE-LOGIC.
+
+           PERFORM LOAD-VALIDATION-TABLE
+
+           DISPLAY "ENTER CODE TO VALIDATE: "
+           ACCEPT var-defined
+           PERFORM UNTIL var-defined IS NUMERIC
+               DISPLAY "INVALID ENTRY, NUMBERS ONLY. RE-ENTER: "
+               ACCEPT var-defined
+           END-PERFORM
+
            display var-defined
-           display var-not-defined
 
-           move var-defined to var-not-defined
+           PERFORM VALIDATE-CODE.
+
+       LOAD-VALIDATION-TABLE.
+
+           MOVE 10 TO VALID-CODE(1)
+           MOVE "ADMIN UNIT"        TO VALID-DESCRIPTION(1)
+           MOVE 20 TO VALID-CODE(2)
+           MOVE "HOSPITAL UNIT"     TO VALID-DESCRIPTION(2)
+           MOVE 30 TO VALID-CODE(3)
+           MOVE "BILLING UNIT"      TO VALID-DESCRIPTION(3)
+           MOVE 40 TO VALID-CODE(4)
+           MOVE "RECORDS UNIT"      TO VALID-DESCRIPTION(4)
+           MOVE 50 TO VALID-CODE(5)
+           MOVE "PHARMACY UNIT"     TO VALID-DESCRIPTION(5).
+
+       VALIDATE-CODE.
+
+           SET WS-CODE-FOUND TO FALSE
+           SET VALID-CODE-IDX TO 1
+
+           SEARCH ALL VALID-CODE-ENTRY
+               AT END
+                   SET WS-CODE-FOUND TO FALSE
+               WHEN VALID-CODE(VALID-CODE-IDX) = var-defined
+                   SET WS-CODE-FOUND TO TRUE
+           END-SEARCH
+
+           IF WS-CODE-FOUND
+               DISPLAY "MATCHED: " VALID-DESCRIPTION(VALID-CODE-IDX)
+           ELSE
+               PERFORM WRITE-REJECT
+           END-IF.
+
+       WRITE-REJECT.
+
+           OPEN EXTEND REJECT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+               CLOSE REJECT-FILE
+               OPEN EXTEND REJECT-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN REJECT-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE SPACES TO REJECT-RECORD
+           MOVE var-defined TO REJECT-KEY
+           MOVE "NOT FOUND IN VALIDATION TABLE" TO REJECT-MESSAGE
+           WRITE REJECT-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO WRITE REJECT-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+           CLOSE REJECT-FILE
+
+           DISPLAY "NOT FOUND: " var-defined
+               " is not on the validation table".
+
+       END-OF-LOGIC-PARAGRAPHS.
+           CONTINUE.
+
+       ENTRY "VALIDATE-CODE-SUB" USING LS-RETURN-CODE.
+
+           PERFORM VALIDATE-CODE-LOGIC
+
+           MOVE RETURN-CODE TO LS-RETURN-CODE
+
+           GOBACK.
 
-           STOP RUN.
+       COPY abendproc.
