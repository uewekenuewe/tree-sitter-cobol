@@ -1,34 +1,103 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SEED-FILE ASSIGN TO "TESTTBLSEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CRED-FILE ASSIGN TO "DBCREDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "CLEANUPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATS-FILE ASSIGN TO "JOBSTATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "TESTTABLERESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  SEED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SEED-FILE-RECORD.
+           05 SEED-ID               PIC 9(4).
+           05 SEED-V                PIC X(5).
+
+       FD  CRED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CRED-FILE-RECORD.
+           05 CRED-DBNAME            PIC X(30).
+           05 CRED-USERNAME          PIC X(30).
+           05 CRED-PASSWD            PIC X(10).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP        PIC X(26).
+           05 FILLER                 PIC X(2) VALUE SPACE.
+           05 AUDIT-ROW-COUNT        PIC 9(9).
+           05 FILLER                 PIC X(2) VALUE SPACE.
+           05 AUDIT-MESSAGE          PIC X(30).
+
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY jobstats.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05 RESTART-LAST-ID       PIC 9(4).
+
        WORKING-STORAGE             SECTION.
-       01 TEST-DATA.
-         03 FILLER PIC X(9) VALUE "0001____1".
-         03 FILLER PIC X(9) VALUE "0002____2".
-         03 FILLER PIC X(9) VALUE "0003____3".
-         03 FILLER PIC X(9) VALUE "0004____4".
-         03 FILLER PIC X(9) VALUE "0005____5".
-
-       01 TEST-DATA-R REDEFINES TEST-DATA.
-         03 TEST-TBL OCCURS 5.
-           05 TEST-ID PIC 9(4).
-           05 TEST-V  PIC X(5).
+       01 TEST-TBL OCCURS 5 TIMES.
+           COPY TESTTBL.
 
        01 IDX PIC 9.
 
+       01 WS-SEED-EOF-SW           PIC X(1) VALUE "N".
+           88 WS-SEED-EOF                   VALUE "Y" FALSE "N".
+
        01 READ-DATA.
-         03  READ-TBL    OCCURS  1.
+         03  READ-TBL    OCCURS  50.
            05  READ-V PIC X(5).
 
+       01 READ-DATA-CC.
+         03  READ-TBL-CC OCCURS  50.
+           05  READ-V-CC PIC X(5).
+
+       01 READ-IDX    PIC 9(2) VALUE 1.
+       01 READ-IDX-CC PIC 9(2) VALUE 1.
+
+       01 WS-JOB-COUNTS.
+           05 WS-COUNT-IN            PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-OUT           PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REJECTED      PIC 9(7) VALUE ZERO.
+
+       01 WS-RESTART-EOF-SW         PIC X(1) VALUE "N".
+           88 WS-RESTART-EOF                VALUE "Y" FALSE "N".
+
+       01 WS-LAST-FETCHED-ID        PIC 9(4) VALUE ZERO.
+       01 WS-TRAN-TIME              PIC 9(8).
+
+       COPY rundate.
+       COPY abendws.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DATA-ID PIC 9(4).
        01 DATA-V PIC X(5).
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  SQL-ROW-COUNT           PIC 9(9) VALUE ZERO.
+       01  LAST-COMMITTED-ID       PIC 9(4) VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -37,12 +106,24 @@
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           
+
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       PERFORM LOAD-RESTART-POINT.
+
        PERFORM SETUP-DB.
 
-       EXEC SQL 
+       EXEC SQL
          DECLARE C CURSOR FOR
-           SELECT V 
+           SELECT ID, V
+           FROM TESTTABLE
+           WHERE ID > :LAST-COMMITTED-ID
+           ORDER BY ID
+       END-EXEC.
+
+       EXEC SQL
+         DECLARE CC CURSOR FOR
+           SELECT V
            FROM TESTTABLE
            ORDER BY ID
        END-EXEC.
@@ -58,15 +139,44 @@
        PERFORM SHOW-STATUS.
 
        EXEC SQL
-         FETCH C INTO :DATA-V
+         FETCH C INTO :DATA-ID, :DATA-V
        END-EXEC.
        PERFORM SHOW-STATUS.
 
+       PERFORM UNTIL SQLCODE = 100
+         IF READ-IDX > 50
+           MOVE "READ-TBL OVERFLOW - MORE THAN 50 ROWS FETCHED"
+               TO WS-ABEND-MESSAGE
+           PERFORM ABEND-RTN
+         END-IF
+         MOVE DATA-V TO READ-V(READ-IDX)
+         ADD 1 TO READ-IDX
+         MOVE DATA-ID TO WS-LAST-FETCHED-ID
+         EXEC SQL
+           FETCH C INTO :DATA-ID, :DATA-V
+         END-EXEC
+         PERFORM SHOW-STATUS
+       END-PERFORM.
+
        EXEC SQL
          FETCH CC INTO :DATA-V
        END-EXEC.
        PERFORM SHOW-STATUS.
 
+       PERFORM UNTIL SQLCODE = 100
+         IF READ-IDX-CC > 50
+           MOVE "READ-TBL-CC OVERFLOW - MORE THAN 50 ROWS FETCHED"
+               TO WS-ABEND-MESSAGE
+           PERFORM ABEND-RTN
+         END-IF
+         MOVE DATA-V TO READ-V-CC(READ-IDX-CC)
+         ADD 1 TO READ-IDX-CC
+         EXEC SQL
+           FETCH CC INTO :DATA-V
+         END-EXEC
+         PERFORM SHOW-STATUS
+       END-PERFORM.
+
        EXEC SQL
          CLOSE C
        END-EXEC.
@@ -77,25 +187,93 @@
        END-EXEC.
        PERFORM SHOW-STATUS.
 
+       EXEC SQL
+         COMMIT
+       END-EXEC.
+       PERFORM SHOW-STATUS.
+
+       MOVE WS-LAST-FETCHED-ID TO LAST-COMMITTED-ID.
+       PERFORM WRITE-RESTART-POINT.
+
+       PERFORM PRINT-JOB-STATS.
+
        PERFORM CLEANUP-DB.
 
-       STOP RUN.
+       GOBACK.
+
+      ******************************************************************
+       LOAD-RESTART-POINT.
+      ******************************************************************
+
+           MOVE ZERO TO LAST-COMMITTED-ID
+           SET WS-RESTART-EOF TO FALSE
+
+           OPEN INPUT RESTART-FILE
+           IF WS-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN TESTTABLERESTART, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+
+               READ RESTART-FILE
+                   AT END
+                       SET WS-RESTART-EOF TO TRUE
+                   NOT AT END
+                       MOVE RESTART-LAST-ID TO LAST-COMMITTED-ID
+               END-READ
+
+               CLOSE RESTART-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-RESTART-POINT.
+      ******************************************************************
+
+           OPEN OUTPUT RESTART-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN TESTTABLERESTART, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE LAST-COMMITTED-ID TO RESTART-LAST-ID
+           WRITE RESTART-RECORD
+
+           CLOSE RESTART-FILE.
 
       ******************************************************************
        SETUP-DB.
       ******************************************************************
 
-           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
-             TO DBNAME.
-           MOVE  "<|DB_USER|>"
-             TO USERNAME.
-           MOVE  "<|DB_PASSWORD|>"
-             TO PASSWD.
+           OPEN INPUT CRED-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN CRED-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+           READ CRED-FILE
+               AT END
+                   MOVE "DBCREDFILE IS EMPTY" TO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+           END-READ
+           CLOSE CRED-FILE.
+
+           MOVE CRED-DBNAME   TO DBNAME.
+           MOVE CRED-USERNAME TO USERNAME.
+           MOVE CRED-PASSWD   TO PASSWD.
 
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC.
 
+           PERFORM LOG-PREDROP-COUNT.
+
            EXEC SQL
                DROP TABLE IF EXISTS TESTTABLE
            END-EXEC.
@@ -109,6 +287,8 @@
            END-EXEC.
 
 
+           PERFORM LOAD-SEED-ROWS.
+
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
              MOVE TEST-ID(IDX) TO DATA-ID
              MOVE TEST-V(IDX) TO DATA-V
@@ -116,8 +296,106 @@
                INSERT INTO TESTTABLE VALUES
                  (:DATA-ID, :DATA-V)
              END-EXEC
+             ADD 1 TO WS-COUNT-OUT
            END-PERFORM.
 
+      ******************************************************************
+       LOG-PREDROP-COUNT.
+      ******************************************************************
+
+           MOVE ZERO TO SQL-ROW-COUNT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-ROW-COUNT
+               FROM TESTTABLE
+           END-EXEC.
+
+           ACCEPT WS-TRAN-TIME FROM TIME
+
+           MOVE SPACES TO AUDIT-TIMESTAMP
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD " " WS-TRAN-TIME
+               DELIMITED BY SIZE INTO AUDIT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN AUDIT-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+           MOVE SQL-ROW-COUNT TO AUDIT-ROW-COUNT
+           MOVE "PRE-DROP ROW COUNT" TO AUDIT-MESSAGE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+       LOAD-SEED-ROWS.
+      ******************************************************************
+
+           SET WS-SEED-EOF TO FALSE
+           MOVE 1 TO IDX
+
+           OPEN INPUT SEED-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN SEED-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           PERFORM UNTIL WS-SEED-EOF OR IDX > 5
+               READ SEED-FILE
+                   AT END
+                       SET WS-SEED-EOF TO TRUE
+                   NOT AT END
+                       MOVE SEED-ID TO TEST-ID(IDX)
+                       MOVE SEED-V  TO TEST-V(IDX)
+                       ADD 1 TO IDX
+                       ADD 1 TO WS-COUNT-IN
+               END-READ
+           END-PERFORM
+
+           CLOSE SEED-FILE.
+
+      ******************************************************************
+       PRINT-JOB-STATS.
+      ******************************************************************
+
+           OPEN EXTEND STATS-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN EXTEND STATS-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN JOBSTATS, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE "prog"               TO JS-PROGRAM-NAME
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE INTO JS-RUN-DATE
+           MOVE WS-COUNT-IN          TO JS-COUNT-IN
+           MOVE WS-COUNT-OUT         TO JS-COUNT-OUT
+           MOVE WS-COUNT-REJECTED    TO JS-COUNT-REJECTED
+           WRITE JOBSTATS-RECORD
+
+           CLOSE STATS-FILE
+
+           DISPLAY "===== END OF JOB STATISTICS ====="
+           DISPLAY "RECORDS IN:       " WS-COUNT-IN
+           DISPLAY "RECORDS OUT:      " WS-COUNT-OUT
+           DISPLAY "RECORDS REJECTED: " WS-COUNT-REJECTED
+           DISPLAY "===================================".
+
       ******************************************************************
        CLEANUP-DB.
       ******************************************************************
@@ -132,3 +410,25 @@
            DISPLAY SQLCODE.
            DISPLAY SQLSTATE.
 
+           IF SQLCODE < 0
+               MOVE "SQL ERROR ENCOUNTERED" TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+      ******************************************************************
+       ABEND-RTN.
+      ******************************************************************
+           DISPLAY "ABEND: " WS-ABEND-MESSAGE.
+           DISPLAY "SQLCODE:  " SQLCODE.
+           DISPLAY "SQLSTATE: " SQLSTATE.
+
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+           MOVE SQLCODE TO RETURN-CODE.
+
+           PERFORM CLEANUP-DB.
+
+           GOBACK.
+
