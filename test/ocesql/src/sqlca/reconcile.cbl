@@ -0,0 +1,342 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconcile the SQL-backed TESTTABLE (see open-fetch-
+      *          close.cbl) against the flat-file ws-table lookup (see
+      *          table.cbl) so the two copies of the same reference data
+      *          can be compared for drift.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. recon-testtable.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-FILE ASSIGN TO "TABLELOOKUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORTED-LOOKUP-FILE ASSIGN TO "TABLELOOKUPSORTED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+           SELECT CRED-FILE ASSIGN TO "DBCREDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATS-FILE ASSIGN TO "JOBSTATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOOKUP-RECORD               PIC X(10).
+
+       FD  SORTED-LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-LOOKUP-RECORD        PIC X(10).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD            PIC X(10).
+
+       FD  CRED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CRED-FILE-RECORD.
+           05 CRED-DBNAME               PIC X(30).
+           05 CRED-USERNAME             PIC X(30).
+           05 CRED-PASSWD               PIC X(10).
+
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY jobstats.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAT-TABLE.
+           05 WS-FLAT-ROW OCCURS 10 TIMES.
+               10 WS-FLAT-VALUE         PIC X(10) VALUE SPACES.
+               10 WS-FLAT-MATCHED-SW    PIC X(1) VALUE "N".
+                   88 WS-FLAT-MATCHED         VALUE "Y" FALSE "N".
+       01  WS-FLAT-COUNT                PIC 9(2) VALUE ZERO.
+
+       01  WS-SQL-TABLE.
+           05 WS-SQL-ROW OCCURS 50 TIMES.
+               10 WS-SQL-VALUE          PIC X(5) VALUE SPACES.
+               10 WS-SQL-MATCHED-SW     PIC X(1) VALUE "N".
+                   88 WS-SQL-MATCHED          VALUE "Y" FALSE "N".
+       01  WS-SQL-COUNT                 PIC 9(2) VALUE ZERO.
+
+       01  WS-RECON-SUB                 PIC 9(2) VALUE ZERO.
+       01  WS-RECON-SUB2                PIC 9(2) VALUE ZERO.
+       01  WS-MATCH-FOUND-SW            PIC X(1) VALUE "N".
+           88  WS-MATCH-FOUND                  VALUE "Y" FALSE "N".
+
+       01  WS-LOOKUP-EOF-SW             PIC X(1) VALUE "N".
+           88  WS-LOOKUP-EOF                    VALUE "Y" FALSE "N".
+
+       01  WS-JOB-COUNTS.
+           05 WS-COUNT-IN               PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-OUT              PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REJECTED         PIC 9(7) VALUE ZERO.
+
+           COPY rundate.
+           COPY abendws.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DATA-ID                  PIC 9(4).
+       01 DATA-V                   PIC X(5).
+       01 DBNAME                   PIC X(30) VALUE SPACE.
+       01 USERNAME                 PIC X(30) VALUE SPACE.
+       01 PASSWD                   PIC X(10) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN DATE: " WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD
+
+           PERFORM SORT-LOOKUP-FILE
+
+           PERFORM LOAD-FLAT-TABLE
+
+           PERFORM SETUP-DB-CONNECTION
+
+           PERFORM LOAD-SQL-TABLE
+
+           PERFORM RECONCILE-TABLES
+
+           PERFORM PRINT-JOB-STATS
+
+           PERFORM CLEANUP-DB
+
+           STOP RUN.
+
+       SORT-LOOKUP-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORK-RECORD
+               USING LOOKUP-FILE
+               GIVING SORTED-LOOKUP-FILE
+
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO SORT LOOKUP-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       LOAD-FLAT-TABLE.
+
+           SET WS-LOOKUP-EOF TO FALSE
+           MOVE ZERO TO WS-FLAT-COUNT
+
+           OPEN INPUT SORTED-LOOKUP-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN SORTED-LOOKUP-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           PERFORM UNTIL WS-LOOKUP-EOF OR WS-FLAT-COUNT >= 10
+               READ SORTED-LOOKUP-FILE
+                   AT END
+                       SET WS-LOOKUP-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-FLAT-COUNT
+                       MOVE SORTED-LOOKUP-RECORD
+                           TO WS-FLAT-VALUE(WS-FLAT-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE SORTED-LOOKUP-FILE.
+
+       SETUP-DB-CONNECTION.
+
+           OPEN INPUT CRED-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN CRED-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+           READ CRED-FILE
+               AT END
+                   MOVE "DBCREDFILE IS EMPTY" TO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+           END-READ
+           CLOSE CRED-FILE
+
+           MOVE CRED-DBNAME   TO DBNAME
+           MOVE CRED-USERNAME TO USERNAME
+           MOVE CRED-PASSWD   TO PASSWD
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+       LOAD-SQL-TABLE.
+
+           MOVE ZERO TO WS-SQL-COUNT
+
+           EXEC SQL
+             DECLARE R CURSOR FOR
+               SELECT ID, V
+               FROM TESTTABLE
+               ORDER BY ID
+           END-EXEC.
+
+           EXEC SQL
+             OPEN R
+           END-EXEC.
+           PERFORM SHOW-STATUS.
+
+           EXEC SQL
+             FETCH R INTO :DATA-ID, :DATA-V
+           END-EXEC.
+           PERFORM SHOW-STATUS.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF WS-SQL-COUNT >= 50
+                   MOVE "WS-SQL-TABLE OVERFLOW - MORE THAN 50 ROWS"
+                       TO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+               ADD 1 TO WS-SQL-COUNT
+               MOVE DATA-V TO WS-SQL-VALUE(WS-SQL-COUNT)
+               EXEC SQL
+                 FETCH R INTO :DATA-ID, :DATA-V
+               END-EXEC
+               PERFORM SHOW-STATUS
+           END-PERFORM.
+
+           EXEC SQL
+             CLOSE R
+           END-EXEC.
+           PERFORM SHOW-STATUS.
+
+       RECONCILE-TABLES.
+
+      * WS-TABLE carries no numeric ID to line up with TESTTABLE.ID
+      * (a surrogate key with no flat-file counterpart), so the shared
+      * business key between the two copies of this reference data is
+      * the value itself (WS-TABLE's first 5 characters = TESTTABLE.V).
+      * Each flat row is matched against the SQL rows by that key
+      * rather than by ordinal position, and whatever is left over on
+      * either side is reported as present in one table only.
+
+           PERFORM VARYING WS-RECON-SUB FROM 1 BY 1
+                   UNTIL WS-RECON-SUB > WS-FLAT-COUNT
+               SET WS-FLAT-MATCHED(WS-RECON-SUB) TO FALSE
+           END-PERFORM
+           PERFORM VARYING WS-RECON-SUB FROM 1 BY 1
+                   UNTIL WS-RECON-SUB > WS-SQL-COUNT
+               SET WS-SQL-MATCHED(WS-RECON-SUB) TO FALSE
+           END-PERFORM
+
+           DISPLAY "===== TESTTABLE / WS-TABLE RECONCILIATION ====="
+
+           PERFORM VARYING WS-RECON-SUB FROM 1 BY 1
+                   UNTIL WS-RECON-SUB > WS-FLAT-COUNT
+               ADD 1 TO WS-COUNT-IN
+               SET WS-MATCH-FOUND TO FALSE
+
+               PERFORM VARYING WS-RECON-SUB2 FROM 1 BY 1
+                       UNTIL WS-RECON-SUB2 > WS-SQL-COUNT
+                   IF NOT WS-SQL-MATCHED(WS-RECON-SUB2)
+                           AND WS-FLAT-VALUE(WS-RECON-SUB)(1:5)
+                               = WS-SQL-VALUE(WS-RECON-SUB2)
+                       SET WS-FLAT-MATCHED(WS-RECON-SUB) TO TRUE
+                       SET WS-SQL-MATCHED(WS-RECON-SUB2) TO TRUE
+                       SET WS-MATCH-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF WS-MATCH-FOUND
+                   ADD 1 TO WS-COUNT-OUT
+                   DISPLAY "KEY " WS-FLAT-VALUE(WS-RECON-SUB)(1:5)
+                       ": MATCH"
+               ELSE
+                   ADD 1 TO WS-COUNT-REJECTED
+                   DISPLAY "KEY " WS-FLAT-VALUE(WS-RECON-SUB)(1:5)
+                       ": PRESENT IN WS-TABLE ONLY"
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-RECON-SUB FROM 1 BY 1
+                   UNTIL WS-RECON-SUB > WS-SQL-COUNT
+               IF NOT WS-SQL-MATCHED(WS-RECON-SUB)
+                   ADD 1 TO WS-COUNT-IN
+                   ADD 1 TO WS-COUNT-REJECTED
+                   DISPLAY "KEY " WS-SQL-VALUE(WS-RECON-SUB)
+                       ": PRESENT IN TESTTABLE ONLY"
+               END-IF
+           END-PERFORM
+
+           DISPLAY "=================================================".
+
+       PRINT-JOB-STATS.
+
+           OPEN EXTEND STATS-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN EXTEND STATS-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN JOBSTATS, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE "recon-testtable"   TO JS-PROGRAM-NAME
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE INTO JS-RUN-DATE
+           MOVE WS-COUNT-IN         TO JS-COUNT-IN
+           MOVE WS-COUNT-OUT        TO JS-COUNT-OUT
+           MOVE WS-COUNT-REJECTED   TO JS-COUNT-REJECTED
+           WRITE JOBSTATS-RECORD
+
+           CLOSE STATS-FILE
+
+           DISPLAY "===== END OF JOB STATISTICS ====="
+           DISPLAY "ROWS COMPARED:    " WS-COUNT-IN
+           DISPLAY "ROWS MATCHED:     " WS-COUNT-OUT
+           DISPLAY "DISCREPANCIES:    " WS-COUNT-REJECTED
+           DISPLAY "===================================".
+
+       CLEANUP-DB.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+       SHOW-STATUS.
+           DISPLAY SQLCODE.
+           DISPLAY SQLSTATE.
+
+           IF SQLCODE < 0
+               MOVE "SQL ERROR ENCOUNTERED" TO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       ABEND-RTN.
+           DISPLAY "ABEND: " WS-ABEND-MESSAGE.
+           DISPLAY "SQLCODE:  " SQLCODE.
+           DISPLAY "SQLSTATE: " SQLSTATE.
+
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+
+           MOVE SQLCODE TO RETURN-CODE.
+
+           PERFORM CLEANUP-DB.
+
+           STOP RUN.
+
+       END PROGRAM recon-testtable.
