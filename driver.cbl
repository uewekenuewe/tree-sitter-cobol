@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch orchestration - runs the six standalone
+      *          utility programs in sequence, stopping on the first
+      *          non-zero return code.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly-driver.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME                 PIC X(20).
+       01  WS-STEP-RC                   PIC S9(4) COMP VALUE ZERO.
+       01  WS-JOB-FAILED-SW             PIC X(1) VALUE "N".
+           88  WS-JOB-FAILED                    VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           DISPLAY "===== NIGHTLY BATCH JOB STARTED ====="
+
+           MOVE "calc-variables" TO WS-STEP-NAME
+           CALL "CALC-VARIABLES-SUB" USING WS-STEP-RC
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM CHECK-STEP-RC
+
+           IF NOT WS-JOB-FAILED
+               MOVE "calc-copybook" TO WS-STEP-NAME
+               CALL "CALC-COPYBOOK-SUB" USING WS-STEP-RC
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM CHECK-STEP-RC
+           END-IF
+
+           IF NOT WS-JOB-FAILED
+               MOVE "table-lookup" TO WS-STEP-NAME
+               CALL "TABLE-LOOKUP-SUB" USING WS-STEP-RC
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM CHECK-STEP-RC
+           END-IF
+
+           IF NOT WS-JOB-FAILED
+               MOVE "hello-world" TO WS-STEP-NAME
+               CALL "hello-world"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM CHECK-STEP-RC
+           END-IF
+
+           IF NOT WS-JOB-FAILED
+               MOVE "goto-example" TO WS-STEP-NAME
+               CALL "GOTO-EXAMPLE-SUB" USING WS-STEP-RC
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM CHECK-STEP-RC
+           END-IF
+
+           IF NOT WS-JOB-FAILED
+               MOVE "prog" TO WS-STEP-NAME
+               CALL "prog"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM CHECK-STEP-RC
+           END-IF
+
+           IF WS-JOB-FAILED
+               DISPLAY "===== NIGHTLY BATCH JOB FAILED ====="
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "===== NIGHTLY BATCH JOB COMPLETE ====="
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       CHECK-STEP-RC.
+
+           DISPLAY "STEP " WS-STEP-NAME " RETURN CODE: " WS-STEP-RC
+
+           IF WS-STEP-RC NOT = 0
+               SET WS-JOB-FAILED TO TRUE
+               DISPLAY "STEP " WS-STEP-NAME
+                   " FAILED - STOPPING NIGHTLY JOB"
+           END-IF.
