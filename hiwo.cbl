@@ -1,22 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello-world.
-       DATA DIVISION.  
-       WORKING-STORAGE SECTION.   
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE ASSIGN TO "OPERATORFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "HIWOPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OPERATOR-RECORD.
+           05 OP-BADGE                 PIC 9(03).
+           05 OP-NAME                  PIC X(30).
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01 ws-variables.
-           05 var1 pic 9(03).  
+           05 var1 pic 9(03).
            05 var2 pic x(33).
+
+       01  WS-RUN-MODE                  PIC X(1).
+           88  WS-BATCH-MODE                    VALUE "B".
+           88  WS-INTERACTIVE-MODE              VALUE "I".
+
+       01  WS-OPERATOR-EOF-SW           PIC X(1) VALUE "N".
+           88  WS-OPERATOR-EOF                  VALUE "Y" FALSE "N".
+
+       01  WS-OPERATOR-FOUND-SW         PIC X(1) VALUE "N".
+           88  WS-OPERATOR-FOUND                VALUE "Y" FALSE "N".
+
+           COPY rundate.
+           COPY abendws.
+
        PROCEDURE DIVISION.
-           DISPLAY "Hello world!".
-           Perform test-routine
-           perform test-routine 
-           STOP RUN.
-       test-routine2 section.
-           move 4 to ws-helper             
-           move var to var2 
-           move xoxo to xx 
-           display "this test routine"
-           go to test-routine
+
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "I"
+               MOVE "I" TO WS-RUN-MODE
+           END-IF
+
+           PERFORM OPEN-PRINT-FILE
+
+           IF WS-INTERACTIVE-MODE
+               DISPLAY "Enter your badge number: "
+               ACCEPT var1
+               PERFORM LOOKUP-OPERATOR
+               DISPLAY "Hello, " var2 "!"
+               STRING "Hello, " var2 "!" DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+               WRITE PRINT-RECORD
+               PERFORM test-routine
+           ELSE
+               PERFORM test-routine2
+           END-IF
+
+           PERFORM CLOSE-PRINT-FILE
+
+           GOBACK.
+
+       OPEN-PRINT-FILE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN DATE: " WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD
+
+           OPEN OUTPUT PRINT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN PRINT-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "HIWO RUN REPORT - DATE: "
+               WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-" WS-RUN-DATE-DD
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD.
+
+       CLOSE-PRINT-FILE.
+
+           CLOSE PRINT-FILE.
+
+       LOOKUP-OPERATOR.
+
+           SET WS-OPERATOR-FOUND TO FALSE
+           SET WS-OPERATOR-EOF TO FALSE
+           MOVE SPACES TO var2
+
+           OPEN INPUT OPERATOR-FILE
+           IF WS-FILE-STATUS = "35"
+               SET WS-OPERATOR-EOF TO TRUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN OPERATOR-FILE, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+           END-IF
+
+           PERFORM UNTIL WS-OPERATOR-EOF OR WS-OPERATOR-FOUND
+               READ OPERATOR-FILE
+                   AT END
+                       SET WS-OPERATOR-EOF TO TRUE
+                   NOT AT END
+                       IF OP-BADGE = var1
+                           SET WS-OPERATOR-FOUND TO TRUE
+                           MOVE OP-NAME TO var2
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-FILE-STATUS NOT = "35"
+               CLOSE OPERATOR-FILE
+           END-IF
+
+           IF NOT WS-OPERATOR-FOUND
+               MOVE "UNKNOWN OPERATOR" TO var2
+           END-IF.
+       test-routine2.
+           SET WS-OPERATOR-EOF TO FALSE
+
+           OPEN INPUT OPERATOR-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "OPERATOR-FILE NOT FOUND, NO OPERATORS TO "
+                   "CHECK IN"
+               SET WS-OPERATOR-EOF TO TRUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN OPERATOR-FILE, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+           END-IF
+
+           PERFORM UNTIL WS-OPERATOR-EOF
+               READ OPERATOR-FILE
+                   AT END
+                       SET WS-OPERATOR-EOF TO TRUE
+                   NOT AT END
+                       MOVE OP-BADGE TO var1
+                       MOVE OP-NAME  TO var2
+                       DISPLAY "BATCH MODE: " var1
+                           " checked in as " var2
+                       STRING "BATCH MODE: " var1
+                           " checked in as " var2
+                           DELIMITED BY SIZE INTO PRINT-RECORD
+                       WRITE PRINT-RECORD
+                       PERFORM test-routine
+               END-READ
+           END-PERFORM
+
+           IF WS-FILE-STATUS NOT = "35"
+               CLOSE OPERATOR-FILE
+           END-IF
            exit.
-       test-routine section.
+       test-routine.
            display "this test routine"
+           move "this test routine" to PRINT-RECORD
+           write PRINT-RECORD
            exit.
+
+       COPY abendproc.
