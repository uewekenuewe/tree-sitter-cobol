@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive ad hoc utility menu for daytime use. ACCEPTs
+      *          a choice and CALLs into the calculator, table lookup, or
+      *          greeting programs, separate from the nightly batch job
+      *          orchestrated by driver.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ad-hoc-menu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE               PIC X(1).
+       01  WS-STEP-RC                   PIC S9(4) COMP VALUE ZERO.
+       01  WS-DONE-SW                   PIC X(1) VALUE "N".
+           88  WS-DONE                          VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           DISPLAY "===== AD HOC UTILITY MENU STARTED ====="
+
+           PERFORM UNTIL WS-DONE
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM
+
+           DISPLAY "===== AD HOC UTILITY MENU EXITED ====="
+
+           STOP RUN.
+
+       DISPLAY-MENU.
+
+           DISPLAY " "
+           DISPLAY "1. TWO-NUMBER CALCULATOR (VARIABLES)"
+           DISPLAY "2. TWO-NUMBER CALCULATOR (COPYBOOK)"
+           DISPLAY "3. TABLE LOOKUP"
+           DISPLAY "4. GREETING (HELLO WORLD)"
+           DISPLAY "5. EXIT"
+           DISPLAY "ENTER CHOICE: "
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-CHOICE.
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   CALL "CALC-VARIABLES-SUB" USING WS-STEP-RC
+                   MOVE RETURN-CODE TO WS-STEP-RC
+                   PERFORM SHOW-STEP-RC
+               WHEN "2"
+                   CALL "CALC-COPYBOOK-SUB" USING WS-STEP-RC
+                   MOVE RETURN-CODE TO WS-STEP-RC
+                   PERFORM SHOW-STEP-RC
+               WHEN "3"
+                   CALL "TABLE-LOOKUP-SUB" USING WS-STEP-RC
+                   MOVE RETURN-CODE TO WS-STEP-RC
+                   PERFORM SHOW-STEP-RC
+               WHEN "4"
+                   CALL "hello-world"
+                   MOVE RETURN-CODE TO WS-STEP-RC
+                   PERFORM SHOW-STEP-RC
+               WHEN "5"
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, PLEASE RE-ENTER."
+           END-EVALUATE.
+
+       SHOW-STEP-RC.
+
+           DISPLAY "RETURN CODE: " WS-STEP-RC.
+
+       END PROGRAM ad-hoc-menu.
