@@ -5,9 +5,47 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. variables.
+       PROGRAM-ID. calc-variables.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MASTER-FILE ASSIGN TO "THIRDNUMMASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "CALCAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-RECORD.
+           05 TRAN-FIRST-NUMBER    PIC 99.
+           05 TRAN-SECOND-NUMBER   PIC 99.
+
+       FD  RESULT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULT-RECORD.
+           05 OUT-FIRST-NUMBER     PIC 99.
+           05 OUT-SECOND-NUMBER    PIC 99.
+           05 OUT-RESULT           PIC 9999.
+
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-RECORD.
+           05 MASTER-VAR1          PIC X(10).
+           05 MASTER-VAR2          PIC X(10).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY audittrl.
+
        WORKING-STORAGE SECTION.
        01  FIRST-NUMBER    PICTURE IS 99.
        01  SECOND-NUMBER   PICTURE IS 99.
@@ -15,20 +53,243 @@
             05 ws-var1 pic x(10).
             05 ws-var2 pic x(10).
        01  RESULT          PICTURE IS 9999.
+
+       01  WS-RUN-MODE             PIC X(1).
+           88  WS-BATCH-MODE               VALUE "B".
+           88  WS-INTERACTIVE-MODE         VALUE "I".
+
+       01  WS-EOF-SW               PIC X(1) VALUE "N".
+           88  WS-EOF                      VALUE "Y" FALSE "N".
+
+       01  WS-TRAN-FILE-OPEN-SW    PIC X(1) VALUE "N".
+           88  WS-TRAN-FILE-OPEN           VALUE "Y" FALSE "N".
+
+       01  WS-SIZE-ERROR-SW        PIC X(1) VALUE "N".
+           88  WS-SIZE-ERROR               VALUE "Y" FALSE "N".
+
+       01  WS-TRAN-TIME             PIC 9(8).
+
+           COPY rundate.
+           COPY abendws.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE              PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCEDURE.
- 
+
+           PERFORM CALC-VARIABLES-LOGIC
+
+           GOBACK.
+
+       CALC-VARIABLES-LOGIC.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN DATE: " WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD
+
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "I"
+               MOVE "I" TO WS-RUN-MODE
+           END-IF
+
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM OPEN-MASTER-FILE
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM INTERACTIVE-PROCESS
+           END-IF
+
+           PERFORM CLOSE-AUDIT-FILE
+           PERFORM CLOSE-MASTER-FILE.
+
+       OPEN-AUDIT-FILE.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN CALCAUDIT, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       CLOSE-AUDIT-FILE.
+
+           CLOSE AUDIT-TRAIL-FILE.
+
+       OPEN-MASTER-FILE.
+
+           OPEN EXTEND MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN EXTEND MASTER-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN THIRDNUMMASTER, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       CLOSE-MASTER-FILE.
+
+           CLOSE MASTER-FILE.
+
+       WRITE-MASTER-RECORD.
+
+           MOVE ws-var1 TO MASTER-VAR1
+           MOVE ws-var2 TO MASTER-VAR2
+           WRITE MASTER-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-TRAN-TIME FROM TIME
+
+           MOVE "calc-variables" TO AT-PROGRAM-NAME
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD " " WS-TRAN-TIME
+               DELIMITED BY SIZE INTO AT-TIMESTAMP
+           MOVE FIRST-NUMBER  TO AT-FIRST-NUMBER
+           MOVE SECOND-NUMBER TO AT-SECOND-NUMBER
+           IF WS-SIZE-ERROR
+               MOVE ZEROS TO AT-RESULT
+           ELSE
+               MOVE RESULT TO AT-RESULT
+           END-IF
+
+           WRITE AUDIT-TRAIL-RECORD.
+
+       INTERACTIVE-PROCESS.
+
            DISPLAY "Hello, Please enter a two digit number. "
            ACCEPT FIRST-NUMBER.
- 
+           PERFORM UNTIL FIRST-NUMBER IS NUMERIC
+               DISPLAY "INVALID ENTRY, NUMBERS ONLY. RE-ENTER: "
+               ACCEPT FIRST-NUMBER
+           END-PERFORM
+
            DISPLAY "Enter a second number."
            ACCEPT SECOND-NUMBER.
- 
-           COMPUTE RESULT = FIRST-NUMBER +  SECOND-NUMBER.
- 
-           DISPLAY "The result is:".
-           DISPLAY RESULT.
- 
-           STOP RUN.
-       END PROGRAM variables.
+           PERFORM UNTIL SECOND-NUMBER IS NUMERIC
+               DISPLAY "INVALID ENTRY, NUMBERS ONLY. RE-ENTER: "
+               ACCEPT SECOND-NUMBER
+           END-PERFORM
+
+           SET WS-SIZE-ERROR TO FALSE
+           COMPUTE RESULT = FIRST-NUMBER +  SECOND-NUMBER
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+                   DISPLAY "ERROR: RESULT overflow for " FIRST-NUMBER
+                       " + " SECOND-NUMBER
+           END-COMPUTE.
+
+           IF WS-SIZE-ERROR
+               DISPLAY "The result could not be computed."
+           ELSE
+               DISPLAY "The result is:"
+               DISPLAY RESULT
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD
+
+           MOVE FIRST-NUMBER  TO ws-var1
+           MOVE SECOND-NUMBER TO ws-var2
+
+           PERFORM WRITE-MASTER-RECORD.
+
+       BATCH-PROCESS.
+
+           SET WS-EOF TO FALSE
+           SET WS-TRAN-FILE-OPEN TO FALSE
+
+           OPEN INPUT TRAN-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "TRAN-FILE NOT FOUND, NO TRANSACTIONS TO "
+                   "PROCESS"
+               SET WS-EOF TO TRUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN TRAN-FILE, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+               SET WS-TRAN-FILE-OPEN TO TRUE
+           END-IF
+
+           OPEN OUTPUT RESULT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN RESULT-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           IF NOT WS-EOF
+               READ TRAN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               MOVE TRAN-FIRST-NUMBER  TO FIRST-NUMBER
+               MOVE TRAN-SECOND-NUMBER TO SECOND-NUMBER
+
+               SET WS-SIZE-ERROR TO FALSE
+               COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       DISPLAY "ERROR: RESULT overflow for "
+                           TRAN-FIRST-NUMBER " + " TRAN-SECOND-NUMBER
+               END-COMPUTE
+
+               IF WS-SIZE-ERROR
+                   MOVE ZEROS TO OUT-RESULT
+               ELSE
+                   MOVE RESULT TO OUT-RESULT
+               END-IF
+
+               MOVE FIRST-NUMBER  TO OUT-FIRST-NUMBER
+               MOVE SECOND-NUMBER TO OUT-SECOND-NUMBER
+               WRITE RESULT-RECORD
+
+               PERFORM WRITE-AUDIT-RECORD
+
+               MOVE FIRST-NUMBER  TO ws-var1
+               MOVE SECOND-NUMBER TO ws-var2
+
+               PERFORM WRITE-MASTER-RECORD
+
+               READ TRAN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+
+           IF WS-TRAN-FILE-OPEN
+               CLOSE TRAN-FILE
+           END-IF
+           CLOSE RESULT-FILE.
+
+       END-OF-LOGIC-PARAGRAPHS.
+           CONTINUE.
+
+       ENTRY "CALC-VARIABLES-SUB" USING LS-RETURN-CODE.
+
+           PERFORM CALC-VARIABLES-LOGIC
+
+           MOVE RETURN-CODE TO LS-RETURN-CODE
+
+           GOBACK.
+
+       COPY abendproc.
+
+       END PROGRAM calc-variables.
