@@ -5,9 +5,69 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. variables.
+       PROGRAM-ID. calc-copybook.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MASTER-FILE ASSIGN TO "THIRDNUMMASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      * ORGANIZATION IS INDEXED is not used here because the indexed
+      * (ISAM) file handler is not available in every GnuCOBOL build
+      * this program ships to; HOSPITAL-MASTER is kept on a LINE
+      * SEQUENTIAL file and loaded into WS-HM-TABLE for by-key lookup,
+      * the same in-memory-table approach table.cbl uses for
+      * TABLELOOKUP.
+           SELECT HOSPITAL-MASTER ASSIGN TO "HOSPITALMASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATS-FILE ASSIGN TO "JOBSTATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "CALCAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-RECORD.
+           05 TRAN-FIRST-NUMBER    PIC 99.
+           05 TRAN-SECOND-NUMBER   PIC 99.
+
+       FD  RESULT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULT-RECORD.
+           05 OUT-FIRST-NUMBER     PIC 99.
+           05 OUT-SECOND-NUMBER    PIC 99.
+           05 OUT-RESULT           PIC 9999.
+
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-RECORD.
+           05 MASTER-VAR1          PIC X(10).
+           05 MASTER-VAR2          PIC X(10).
+
+       FD  HOSPITAL-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  HOSPITAL-MASTER-RECORD.
+           05 HM-HOSPITAL-KEY       PIC X(20).
+           05 HM-ADMIN              PIC X(20).
+
+       FD  STATS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY jobstats.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY audittrl.
+
        WORKING-STORAGE SECTION.
        01  FIRST-NUMBER    PICTURE IS 99.
            copy example.
@@ -16,34 +76,506 @@
             05 ws-var1 pic x(10).
             05 ws-var2 pic x(10).
        01  RESULT          PICTURE IS 9999.
+
+       01  WS-RUN-MODE             PIC X(1).
+           88  WS-BATCH-MODE               VALUE "B".
+           88  WS-INTERACTIVE-MODE         VALUE "I".
+
+       01  WS-EOF-SW               PIC X(1) VALUE "N".
+           88  WS-EOF                      VALUE "Y" FALSE "N".
+
+       01  WS-TRAN-FILE-OPEN-SW    PIC X(1) VALUE "N".
+           88  WS-TRAN-FILE-OPEN           VALUE "Y" FALSE "N".
+
+       01  WS-SIZE-ERROR-SW        PIC X(1) VALUE "N".
+           88  WS-SIZE-ERROR               VALUE "Y" FALSE "N".
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-SEC1-COUNT        PIC 9(5) VALUE ZERO.
+           05 WS-SEC2-COUNT        PIC 9(5) VALUE ZERO.
+
+       01  WS-HM-ACTION             PIC X(1).
+           88  WS-HM-ADD                   VALUE "A".
+           88  WS-HM-CHANGE                VALUE "C".
+           88  WS-HM-DELETE                VALUE "D".
+           88  WS-HM-INQUIRE                VALUE "I".
+           88  WS-HM-NONE                  VALUE "N".
+
+       01  WS-HM-NOT-FOUND-SW       PIC X(1) VALUE "N".
+           88  WS-HM-NOT-FOUND              VALUE "Y" FALSE "N".
+
+       01  WS-HM-TABLE.
+           05 WS-HM-ROW OCCURS 100 TIMES.
+               10 WS-HM-TAB-KEY      PIC X(20) VALUE SPACES.
+               10 WS-HM-TAB-ADMIN    PIC X(20) VALUE SPACES.
+       01  WS-HM-COUNT              PIC 9(3) VALUE ZERO.
+       01  WS-HM-SUB                PIC 9(3) VALUE ZERO.
+       01  WS-HM-MATCH-SUB          PIC 9(3) VALUE ZERO.
+
+       01  WS-JOB-COUNTS.
+           05 WS-COUNT-IN           PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-OUT          PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REJECTED     PIC 9(7) VALUE ZERO.
+
+       01  WS-TRAN-TIME             PIC 9(8).
+
+           COPY rundate.
+           COPY abendws.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE              PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM CALC-COPYBOOK-LOGIC
+
+           GOBACK.
+
+       CALC-COPYBOOK-LOGIC.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN DATE: " WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD
+
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "I"
+               MOVE "I" TO WS-RUN-MODE
+           END-IF
+
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM OPEN-MASTER-FILE
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM INTERACTIVE-PROCESS
+           END-IF
+
+           PERFORM CLOSE-AUDIT-FILE
+
+           display    HOSPITAL
+           display ADMIN
+
+           IF WS-INTERACTIVE-MODE
+               PERFORM MAINTAIN-HOSPITAL-MASTER
+           END-IF
+
+           perform sec1
+           perform sec2
+
+           PERFORM CLOSE-MASTER-FILE
+
+           PERFORM PRINT-CONTROL-TOTALS
+
+           PERFORM PRINT-JOB-STATS.
+
+       PRINT-CONTROL-TOTALS.
+
+           DISPLAY "===== CONTROL TOTALS ====="
+           DISPLAY "SEC1 EXECUTIONS: " WS-SEC1-COUNT
+           DISPLAY "SEC2 EXECUTIONS: " WS-SEC2-COUNT
+           DISPLAY "==========================".
+
+       PRINT-JOB-STATS.
+
+           OPEN EXTEND STATS-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN EXTEND STATS-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN JOBSTATS, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE "calc-copybook"     TO JS-PROGRAM-NAME
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE INTO JS-RUN-DATE
+           MOVE WS-COUNT-IN         TO JS-COUNT-IN
+           MOVE WS-COUNT-OUT        TO JS-COUNT-OUT
+           MOVE WS-COUNT-REJECTED   TO JS-COUNT-REJECTED
+           WRITE JOBSTATS-RECORD
+
+           CLOSE STATS-FILE
+
+           DISPLAY "===== END OF JOB STATISTICS ====="
+           DISPLAY "RECORDS IN:       " WS-COUNT-IN
+           DISPLAY "RECORDS OUT:      " WS-COUNT-OUT
+           DISPLAY "RECORDS REJECTED: " WS-COUNT-REJECTED
+           DISPLAY "===================================".
+
+       OPEN-AUDIT-FILE.
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN CALCAUDIT, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       CLOSE-AUDIT-FILE.
+
+           CLOSE AUDIT-TRAIL-FILE.
+
+       OPEN-MASTER-FILE.
+
+           OPEN EXTEND MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN EXTEND MASTER-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN THIRDNUMMASTER, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF.
+
+       CLOSE-MASTER-FILE.
+
+           CLOSE MASTER-FILE.
+
+       WRITE-MASTER-RECORD.
+
+           MOVE ws-var1 TO MASTER-VAR1
+           MOVE ws-var2 TO MASTER-VAR2
+           WRITE MASTER-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-TRAN-TIME FROM TIME
+
+           MOVE "calc-copybook" TO AT-PROGRAM-NAME
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD " " WS-TRAN-TIME
+               DELIMITED BY SIZE INTO AT-TIMESTAMP
+           MOVE FIRST-NUMBER  TO AT-FIRST-NUMBER
+           MOVE SECOND-NUMBER TO AT-SECOND-NUMBER
+           IF WS-SIZE-ERROR
+               MOVE ZEROS TO AT-RESULT
+           ELSE
+               MOVE RESULT TO AT-RESULT
+           END-IF
+
+           WRITE AUDIT-TRAIL-RECORD.
+
+       INTERACTIVE-PROCESS.
+
            DISPLAY "Hello, Please enter a two digit number. "
            ACCEPT FIRST-NUMBER
+           PERFORM UNTIL FIRST-NUMBER IS NUMERIC
+               DISPLAY "INVALID ENTRY, NUMBERS ONLY. RE-ENTER: "
+               ACCEPT FIRST-NUMBER
+           END-PERFORM
 
            DISPLAY "Enter a second number."
            ACCEPT SECOND-NUMBER
+           PERFORM UNTIL SECOND-NUMBER IS NUMERIC
+               DISPLAY "INVALID ENTRY, NUMBERS ONLY. RE-ENTER: "
+               ACCEPT SECOND-NUMBER
+           END-PERFORM
 
            move FIRST-NUMBER to SECOND-NUMBER
 
+           SET WS-SIZE-ERROR TO FALSE
            COMPUTE RESULT = FIRST-NUMBER +  SECOND-NUMBER
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+                   DISPLAY "ERROR: RESULT overflow for " FIRST-NUMBER
+                       " + " SECOND-NUMBER
+           END-COMPUTE.
 
-           DISPLAY "The result is:".
-           DISPLAY RESULT
+           ADD 1 TO WS-COUNT-IN
+           IF WS-SIZE-ERROR
+               DISPLAY "The result could not be computed."
+               ADD 1 TO WS-COUNT-REJECTED
+           ELSE
+               DISPLAY "The result is:"
+               DISPLAY RESULT
+               ADD 1 TO WS-COUNT-OUT
+           END-IF.
 
-           display    HOSPITAL
-           display ADMIN
+           PERFORM WRITE-AUDIT-RECORD
 
-           perform sec1
-           perform sec2
+           MOVE FIRST-NUMBER  TO ws-var1
+           MOVE SECOND-NUMBER TO ws-var2
+
+           PERFORM WRITE-MASTER-RECORD.
+
+       BATCH-PROCESS.
+
+           SET WS-EOF TO FALSE
+           SET WS-TRAN-FILE-OPEN TO FALSE
+
+           OPEN INPUT TRAN-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "TRAN-FILE NOT FOUND, NO TRANSACTIONS TO "
+                   "PROCESS"
+               SET WS-EOF TO TRUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN TRAN-FILE, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+               SET WS-TRAN-FILE-OPEN TO TRUE
+           END-IF
+
+           OPEN OUTPUT RESULT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN RESULT-FILE, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           IF NOT WS-EOF
+               READ TRAN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-COUNT-IN
+
+               MOVE TRAN-FIRST-NUMBER  TO FIRST-NUMBER
+               MOVE TRAN-SECOND-NUMBER TO SECOND-NUMBER
+
+               SET WS-SIZE-ERROR TO FALSE
+               COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+                       DISPLAY "ERROR: RESULT overflow for "
+                           TRAN-FIRST-NUMBER " + " TRAN-SECOND-NUMBER
+               END-COMPUTE
+
+               IF WS-SIZE-ERROR
+                   MOVE ZEROS TO OUT-RESULT
+                   ADD 1 TO WS-COUNT-REJECTED
+               ELSE
+                   MOVE RESULT TO OUT-RESULT
+               END-IF
+
+               MOVE FIRST-NUMBER  TO OUT-FIRST-NUMBER
+               MOVE SECOND-NUMBER TO OUT-SECOND-NUMBER
+               WRITE RESULT-RECORD
+               ADD 1 TO WS-COUNT-OUT
+
+               PERFORM WRITE-AUDIT-RECORD
+
+               MOVE FIRST-NUMBER  TO ws-var1
+               MOVE SECOND-NUMBER TO ws-var2
+
+               PERFORM WRITE-MASTER-RECORD
+
+               READ TRAN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+
+           IF WS-TRAN-FILE-OPEN
+               CLOSE TRAN-FILE
+           END-IF
+           CLOSE RESULT-FILE.
+
+       MAINTAIN-HOSPITAL-MASTER.
+
+           DISPLAY "HOSPITAL MASTER - A)DD C)HANGE D)ELETE I)NQUIRE "
+               "N)ONE: "
+           ACCEPT WS-HM-ACTION
+
+           PERFORM LOAD-HOSPITAL-TABLE
+
+           EVALUATE TRUE
+               WHEN WS-HM-ADD
+                   PERFORM ADD-HOSPITAL
+                   PERFORM REWRITE-HOSPITAL-TABLE
+               WHEN WS-HM-CHANGE
+                   PERFORM CHANGE-HOSPITAL
+                   PERFORM REWRITE-HOSPITAL-TABLE
+               WHEN WS-HM-DELETE
+                   PERFORM DELETE-HOSPITAL
+                   PERFORM REWRITE-HOSPITAL-TABLE
+               WHEN WS-HM-INQUIRE
+                   PERFORM INQUIRE-HOSPITAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LOAD-HOSPITAL-TABLE.
+
+           MOVE ZERO TO WS-HM-COUNT
+           SET WS-EOF TO FALSE
+
+           OPEN INPUT HOSPITAL-MASTER
+           IF WS-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN HOSPITAL-MASTER, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+
+               READ HOSPITAL-MASTER
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+
+               PERFORM UNTIL WS-EOF
+                   IF WS-HM-COUNT >= 100
+                       MOVE "WS-HM-TABLE OVERFLOW - MORE THAN 100"
+                           TO WS-ABEND-MESSAGE
+                       PERFORM ABEND-RTN
+                   END-IF
+                   ADD 1 TO WS-HM-COUNT
+                   MOVE HM-HOSPITAL-KEY TO WS-HM-TAB-KEY(WS-HM-COUNT)
+                   MOVE HM-ADMIN TO WS-HM-TAB-ADMIN(WS-HM-COUNT)
+                   READ HOSPITAL-MASTER
+                       AT END SET WS-EOF TO TRUE
+                   END-READ
+               END-PERFORM
 
-           STOP RUN.
+               CLOSE HOSPITAL-MASTER
+           END-IF.
 
-       sec1 section.
+       REWRITE-HOSPITAL-TABLE.
+
+           OPEN OUTPUT HOSPITAL-MASTER
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN HOSPITAL-MASTER, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           PERFORM VARYING WS-HM-SUB FROM 1 BY 1
+                   UNTIL WS-HM-SUB > WS-HM-COUNT
+               MOVE WS-HM-TAB-KEY(WS-HM-SUB) TO HM-HOSPITAL-KEY
+               MOVE WS-HM-TAB-ADMIN(WS-HM-SUB) TO HM-ADMIN
+               WRITE HOSPITAL-MASTER-RECORD
+           END-PERFORM
+
+           CLOSE HOSPITAL-MASTER.
+
+       FIND-HOSPITAL.
+
+           SET WS-HM-NOT-FOUND TO TRUE
+           MOVE ZERO TO WS-HM-MATCH-SUB
+
+           PERFORM VARYING WS-HM-SUB FROM 1 BY 1
+                   UNTIL WS-HM-SUB > WS-HM-COUNT
+               IF WS-HM-TAB-KEY(WS-HM-SUB) = HM-HOSPITAL-KEY
+                   SET WS-HM-NOT-FOUND TO FALSE
+                   MOVE WS-HM-SUB TO WS-HM-MATCH-SUB
+               END-IF
+           END-PERFORM.
+
+       ADD-HOSPITAL.
+
+           DISPLAY "ENTER HOSPITAL NAME: "
+           ACCEPT HM-HOSPITAL-KEY
+           DISPLAY "ENTER ADMINISTRATOR: "
+           ACCEPT HM-ADMIN
+
+           PERFORM FIND-HOSPITAL
+
+           IF NOT WS-HM-NOT-FOUND
+               DISPLAY "HOSPITAL ALREADY ON FILE: " HM-HOSPITAL-KEY
+           ELSE
+               IF WS-HM-COUNT >= 100
+                   MOVE "WS-HM-TABLE OVERFLOW - MORE THAN 100 HOSPITALS"
+                       TO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+               ADD 1 TO WS-HM-COUNT
+               MOVE HM-HOSPITAL-KEY TO WS-HM-TAB-KEY(WS-HM-COUNT)
+               MOVE HM-ADMIN TO WS-HM-TAB-ADMIN(WS-HM-COUNT)
+               DISPLAY "HOSPITAL ADDED: " HM-HOSPITAL-KEY
+           END-IF.
+
+       CHANGE-HOSPITAL.
+
+           DISPLAY "ENTER HOSPITAL NAME: "
+           ACCEPT HM-HOSPITAL-KEY
+
+           PERFORM FIND-HOSPITAL
+
+           IF WS-HM-NOT-FOUND
+               DISPLAY "HOSPITAL NOT ON FILE: " HM-HOSPITAL-KEY
+           ELSE
+               DISPLAY "ENTER NEW ADMINISTRATOR: "
+               ACCEPT HM-ADMIN
+               MOVE HM-ADMIN TO WS-HM-TAB-ADMIN(WS-HM-MATCH-SUB)
+               DISPLAY "HOSPITAL CHANGED: " HM-HOSPITAL-KEY
+           END-IF.
+
+       DELETE-HOSPITAL.
+
+           DISPLAY "ENTER HOSPITAL NAME: "
+           ACCEPT HM-HOSPITAL-KEY
+
+           PERFORM FIND-HOSPITAL
+
+           IF WS-HM-NOT-FOUND
+               DISPLAY "HOSPITAL NOT ON FILE: " HM-HOSPITAL-KEY
+           ELSE
+               PERFORM VARYING WS-HM-SUB FROM WS-HM-MATCH-SUB BY 1
+                       UNTIL WS-HM-SUB >= WS-HM-COUNT
+                   MOVE WS-HM-TAB-KEY(WS-HM-SUB + 1)
+                       TO WS-HM-TAB-KEY(WS-HM-SUB)
+                   MOVE WS-HM-TAB-ADMIN(WS-HM-SUB + 1)
+                       TO WS-HM-TAB-ADMIN(WS-HM-SUB)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-HM-COUNT
+               DISPLAY "HOSPITAL DELETED: " HM-HOSPITAL-KEY
+           END-IF.
+
+       INQUIRE-HOSPITAL.
+
+           DISPLAY "ENTER HOSPITAL NAME: "
+           ACCEPT HM-HOSPITAL-KEY
+
+           PERFORM FIND-HOSPITAL
+
+           IF WS-HM-NOT-FOUND
+               DISPLAY "HOSPITAL NOT ON FILE: " HM-HOSPITAL-KEY
+           ELSE
+               DISPLAY "HOSPITAL: " HM-HOSPITAL-KEY
+               DISPLAY "ADMIN:    " WS-HM-TAB-ADMIN(WS-HM-MATCH-SUB)
+           END-IF.
+
+       sec1.
            display "hi from sec1"
+           add 1 to WS-SEC1-COUNT
            exit.
-       sec2 section.
+       sec2.
            display "hi from sec1"
+           add 1 to WS-SEC2-COUNT
            exit.
+
+       END-OF-LOGIC-PARAGRAPHS.
+           CONTINUE.
+
+       ENTRY "CALC-COPYBOOK-SUB" USING LS-RETURN-CODE.
+
+           PERFORM CALC-COPYBOOK-LOGIC
+
+           MOVE RETURN-CODE TO LS-RETURN-CODE
+
+           GOBACK.
+
+       COPY abendproc.
