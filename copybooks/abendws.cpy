@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: ABENDWS
+      * Purpose : Shared fields for the common ABEND-RTN error-handling
+      *           pattern used by every program's file and SQL I-O.
+      ******************************************************************
+       01  WS-ABEND-FIELDS.
+           05 WS-FILE-STATUS           PIC X(2) VALUE "00".
+           05 WS-ABEND-MESSAGE         PIC X(60) VALUE SPACES.
