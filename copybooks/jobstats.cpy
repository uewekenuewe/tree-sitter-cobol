@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: JOBSTATS
+      * Purpose : Shared end-of-job statistics record. COPY into the
+      *           FILE SECTION of any batch program that writes its
+      *           counts-in/counts-out/counts-rejected to the common
+      *           JOBSTATS report file (OPEN EXTEND, one record per run).
+      ******************************************************************
+       01  JOBSTATS-RECORD.
+           05 JS-PROGRAM-NAME           PIC X(20).
+           05 JS-RUN-DATE                PIC X(10).
+           05 JS-COUNT-IN                PIC 9(7).
+           05 JS-COUNT-OUT               PIC 9(7).
+           05 JS-COUNT-REJECTED          PIC 9(7).
