@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: EXAMPLE
+      * Purpose : Hospital / administrator reference fields shared by
+      *           the variables/copybook calculator programs.
+      ******************************************************************
+       01  HOSPITAL                    PIC X(20).
+       01  ADMIN                       PIC X(20).
