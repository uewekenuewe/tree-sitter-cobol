@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: RUNDATE
+      * Purpose : Shared run-date fields. COPY into WORKING-STORAGE and
+      *           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD at job start so
+      *           console/job-log output can be matched against the
+      *           day's batch paperwork.
+      ******************************************************************
+       01  WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY          PIC 9(4).
+           05 WS-RUN-DATE-MM            PIC 9(2).
+           05 WS-RUN-DATE-DD            PIC 9(2).
