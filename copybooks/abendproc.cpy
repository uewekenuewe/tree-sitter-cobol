@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: ABENDPROC
+      * Purpose : Shared ABEND-RTN paragraph. COPY into the PROCEDURE
+      *           DIVISION of any program that checks WS-FILE-STATUS
+      *           (see ABENDWS copybook) after a file operation.
+      ******************************************************************
+       ABEND-RTN.
+
+           DISPLAY "ABEND: " WS-ABEND-MESSAGE.
+           DISPLAY "FILE STATUS: " WS-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
