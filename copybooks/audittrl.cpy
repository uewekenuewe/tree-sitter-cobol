@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: AUDITTRL
+      * Purpose : Shared calculator audit-trail record. COPY into the
+      *           FILE SECTION of any calculator program that appends
+      *           every FIRST-NUMBER/SECOND-NUMBER/RESULT transaction,
+      *           with a timestamp, to the common CALCAUDIT file.
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05 AT-PROGRAM-NAME           PIC X(20).
+           05 AT-TIMESTAMP              PIC X(19).
+           05 AT-FIRST-NUMBER           PIC 99.
+           05 AT-SECOND-NUMBER          PIC 99.
+           05 AT-RESULT                 PIC 9999.
