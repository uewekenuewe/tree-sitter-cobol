@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: TESTTBL
+      * Purpose : Shared TESTTABLE row layout (customer/order style key
+      *           plus value) for programs that read or write
+      *           TESTTABLE-shaped data.
+      ******************************************************************
+           05 TEST-ID                  PIC 9(4).
+           05 TEST-V                   PIC X(5).
