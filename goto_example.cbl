@@ -1,19 +1,111 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. variables.
+       PROGRAM-ID. goto-example.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "GOTOEXAMPLECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD           PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT               PIC X(20) VALUE SPACES.
+       01  WS-CHECKPOINT-EOF-SW        PIC X(1) VALUE "N".
+           88  WS-CHECKPOINT-EOF               VALUE "Y" FALSE "N".
+
+           COPY abendws.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE              PIC S9(4) COMP.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCEDURE.
 
+           PERFORM GOTO-EXAMPLE-LOGIC
+
+           GOBACK.
+
+       GOTO-EXAMPLE-LOGIC.
+
            display 'main'
-           go to verarbeitung
-           STOP RUN.
 
-       verarbeitung section. 
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-CHECKPOINT = "AFTER-VERARBEITUNG"
+               DISPLAY "RESTARTING FROM CHECKPOINT: " WS-CHECKPOINT
+           ELSE
+               MOVE "BEFORE-VERARBEITUNG" TO WS-CHECKPOINT
+               DISPLAY "CHECKPOINT: " WS-CHECKPOINT
+               PERFORM WRITE-CHECKPOINT
+
+               perform verarbeitung
+
+               MOVE "AFTER-VERARBEITUNG" TO WS-CHECKPOINT
+               DISPLAY "CHECKPOINT: " WS-CHECKPOINT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       LOAD-CHECKPOINT.
+
+           MOVE SPACES TO WS-CHECKPOINT
+           SET WS-CHECKPOINT-EOF TO FALSE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "UNABLE TO OPEN GOTOEXAMPLECKPT, STATUS "
+                       WS-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-MESSAGE
+                   PERFORM ABEND-RTN
+               END-IF
+
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-CHECKPOINT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT
+               END-READ
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "UNABLE TO OPEN GOTOEXAMPLECKPT, STATUS "
+                   WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM ABEND-RTN
+           END-IF
+
+           MOVE WS-CHECKPOINT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+
+           CLOSE CHECKPOINT-FILE.
+
+       END-OF-LOGIC-PARAGRAPHS.
+           CONTINUE.
+
+       ENTRY "GOTO-EXAMPLE-SUB" USING LS-RETURN-CODE.
+
+           PERFORM GOTO-EXAMPLE-LOGIC
+
+           MOVE RETURN-CODE TO LS-RETURN-CODE
+
+           GOBACK.
+
+       verarbeitung.
            display 'verarbeitung'
            exit.
 
-       END PROGRAM variables.
+       COPY abendproc.
 
+       END PROGRAM goto-example.
